@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    CBGLINT.cpy                                                *
+      *    Registro de interface para carga no sistema de razao       *
+      *    (GL) a partir dos resultados da CALCULADORACOBOL.          *
+      *****************************************************************
+       01  GL-INTERFACE-RECORD.
+           05  GL-CONTA-REFERENCIA     PIC X(10).
+           05  GL-VALOR                PIC S9(8)V99.
+           05  GL-DATA-EXECUCAO        PIC 9(08).
