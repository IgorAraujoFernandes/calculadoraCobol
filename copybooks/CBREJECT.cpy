@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    CBREJECT.cpy                                               *
+      *    Registro de transacao rejeitada por falha de validacao.    *
+      *****************************************************************
+       01  REJECT-RECORD.
+           05  REJECT-NUMERO1          PIC S9(8)V99.
+           05  REJECT-NUMERO2          PIC S9(8)V99.
+           05  REJECT-OPERACAO         PIC X(01).
+           05  REJECT-MOTIVO           PIC X(30).
