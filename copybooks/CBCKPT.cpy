@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    CBCKPT.cpy                                                 *
+      *    Registro de checkpoint do processamento em lote.           *
+      *    Permite reiniciar o job a partir da ultima transacao       *
+      *    processada com sucesso, em vez de reprocessar tudo.        *
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-ULTIMA-SEQ         PIC 9(08).
+           05  CKPT-STATUS             PIC X(01).
+               88  CKPT-EM-ANDAMENTO          VALUE "P".
+               88  CKPT-CONCLUIDO             VALUE "C".
+           05  CKPT-TOTAL-CONTROLE     PIC S9(8)V99.
+           05  CKPT-NUM-PAGINA         PIC 9(04).
