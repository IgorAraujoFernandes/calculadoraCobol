@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    CBPARM.cpy                                                 *
+      *    Registro do arquivo de parametros de controle do job da    *
+      *    CALCULADORACOBOL: limite maximo de resultado e total de    *
+      *    controle esperado para o run, usados na reconciliacao de   *
+      *    fim de job.                                                *
+      *****************************************************************
+       01  PARM-RECORD.
+           05  PARM-VALOR-MAXIMO             PIC S9(8)V99.
+           05  PARM-TOTAL-CONTROLE-ESPERADO  PIC S9(8)V99.
