@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    CBTRANS.cpy                                                *
+      *    Registro de transacao de entrada para o CALCULADORACOBOL.  *
+      *    Um par NUMERO1/NUMERO2 por registro do arquivo sequencial. *
+      *****************************************************************
+       01  TRANS-RECORD.
+           05  TRANS-NUMERO1           PIC S9(8)V99.
+           05  TRANS-NUMERO2           PIC S9(8)V99.
+           05  TRANS-OPERACAO          PIC X(01).
