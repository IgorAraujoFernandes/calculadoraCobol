@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    CBRESULT.cpy                                               *
+      *    Registro de saida com o resultado de cada calculo.         *
+      *****************************************************************
+       01  RESULT-RECORD.
+           05  RESULT-NUMERO1          PIC S9(8)V99.
+           05  RESULT-NUMERO2          PIC S9(8)V99.
+           05  RESULT-OPERACAO         PIC X(01).
+           05  RESULT-VALOR            PIC S9(8)V99.
