@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    CBAUDIT.cpy                                                *
+      *    Registro de trilha de auditoria de cada calculo efetuado.  *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP         PIC X(14).
+           05  AUDIT-OPERADOR          PIC X(08).
+           05  AUDIT-NUMERO1           PIC S9(8)V99.
+           05  AUDIT-NUMERO2           PIC S9(8)V99.
+           05  AUDIT-OPERACAO          PIC X(01).
+           05  AUDIT-VALOR             PIC S9(8)V99.
