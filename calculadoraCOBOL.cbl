@@ -2,18 +2,561 @@
                PROGRAM-ID. CALCULADORACOBOL.
 000200     ENVIRONMENT DIVISION.
 
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-TRANS-STATUS.
+
+               SELECT RESULT-FILE ASSIGN TO "RESULTOUT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-RESULT-STATUS.
+
+               SELECT REJECT-FILE ASSIGN TO "REJEITOS"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-REJECT-STATUS.
+
+               SELECT PRINT-FILE ASSIGN TO "RELATORIO"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PRINT-STATUS.
+
+               SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
+
+               SELECT EXCEPTION-FILE ASSIGN TO "EXCECOES"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXCEPTION-STATUS.
+
+               SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+               SELECT GL-FILE ASSIGN TO "INTERFGL"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-GL-STATUS.
+
+               SELECT PARM-FILE ASSIGN TO "PARMFILE"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS WS-PARM-STATUS.
+
 000300     DATA DIVISION.
 
+           FILE SECTION.
+
+           FD  TRANS-FILE
+               RECORDING MODE IS F.
+           COPY CBTRANS.
+
+           FD  RESULT-FILE
+               RECORDING MODE IS F.
+           COPY CBRESULT.
+
+           FD  REJECT-FILE
+               RECORDING MODE IS F.
+           COPY CBREJECT.
+
+           FD  PRINT-FILE
+               RECORDING MODE IS F.
+       01  PRINT-RECORD                PIC X(80).
+
+           FD  AUDIT-FILE
+               RECORDING MODE IS F.
+           COPY CBAUDIT.
+
+           FD  EXCEPTION-FILE
+               RECORDING MODE IS F.
+       01  EXCEPTION-RECORD            PIC X(80).
+
+           FD  CHECKPOINT-FILE
+               RECORDING MODE IS F.
+           COPY CBCKPT.
+
+           FD  GL-FILE
+               RECORDING MODE IS F.
+           COPY CBGLINT.
+
+           FD  PARM-FILE
+               RECORDING MODE IS F.
+           COPY CBPARM.
+
            WORKING-STORAGE SECTION.
 
-       01    NUMERO1 PIC 9(010).
-       01    NUMERO2 PIC 9(010).
+       01    NUMERO1 PIC S9(8)V99.
+       01    NUMERO2 PIC S9(8)V99.
+       01    OPERACAO PIC X(01).
+       01    RESULTADO PIC S9(8)V99.
+
+       01  WS-STATUS-FLAGS.
+           05  WS-TRANS-STATUS         PIC X(02).
+           05  WS-RESULT-STATUS        PIC X(02).
+           05  WS-REJECT-STATUS        PIC X(02).
+           05  WS-PRINT-STATUS         PIC X(02).
+           05  WS-AUDIT-STATUS         PIC X(02).
+           05  WS-EXCEPTION-STATUS     PIC X(02).
+           05  WS-CHECKPOINT-STATUS    PIC X(02).
+           05  WS-GL-STATUS            PIC X(02).
+           05  WS-PARM-STATUS          PIC X(02).
+           05  WS-FIM-ARQUIVO          PIC X(01) VALUE "N".
+               88  FIM-DO-ARQUIVO             VALUE "S".
+
+       01  WS-CONTA-GL                 PIC X(10).
+
+       01  WS-PARAMETROS.
+           05  WS-PARM-OK              PIC X(01) VALUE "N".
+               88  WS-PARM-CARREGADO          VALUE "S".
+           05  WS-VALOR-MAXIMO         PIC S9(8)V99 VALUE ZERO.
+           05  WS-TOTAL-ESPERADO       PIC S9(8)V99 VALUE ZERO.
+           05  WS-DIFERENCA-CONTROLE   PIC S9(8)V99 VALUE ZERO.
+           05  WS-VALOR-ABSOLUTO       PIC S9(8)V99 VALUE ZERO.
+           05  WS-HA-DISCREPANCIA      PIC X(01) VALUE "N".
+               88  HA-DISCREPANCIA             VALUE "S".
+
+       01  WS-ERRO-CALCULO             PIC X(01) VALUE "N".
+           88  ERRO-DE-CALCULO                VALUE "S".
+           88  CALCULO-OK                     VALUE "N".
+       01  WS-MOTIVO-EXCECAO           PIC X(25) VALUE SPACES.
+
+       01  WS-ESTOURO-CONTROLE         PIC X(01) VALUE "N".
+           88  ESTOURO-TOTAL-CONTROLE         VALUE "S".
+
+       01  WS-CONTROLE-CHECKPOINT.
+           05  WS-SEQ-TRANSACAO        PIC 9(08) VALUE ZERO.
+           05  WS-SEQ-CHECKPOINT       PIC 9(08) VALUE ZERO.
+
+       01  WS-VALIDACAO.
+           05  WS-TRANS-OK             PIC X(01) VALUE "S".
+               88  TRANSACAO-VALIDA           VALUE "S".
+               88  TRANSACAO-INVALIDA         VALUE "N".
+           05  WS-MOTIVO-REJEICAO      PIC X(30).
+
+       01  WS-DATA-SISTEMA.
+           05  WS-DATA-AAAAMMDD        PIC 9(08).
+           05  WS-DATA-AAAAMMDD-R REDEFINES WS-DATA-AAAAMMDD.
+               10  WS-DATA-AAAA        PIC 9(04).
+               10  WS-DATA-MM          PIC 9(02).
+               10  WS-DATA-DD          PIC 9(02).
+       01  WS-DATA-FORMATADA           PIC X(10).
+
+       01  WS-HORA-SISTEMA             PIC 9(08).
+       01  WS-HORA-SISTEMA-R REDEFINES WS-HORA-SISTEMA.
+           05  WS-HORA-HHMMSS          PIC 9(06).
+           05  WS-HORA-CENTESIMOS      PIC 9(02).
+
+       01  WS-AUDIT-TIMESTAMP          PIC X(14).
+       01  WS-OPERADOR-ID              PIC X(08) VALUE "BATCH".
+
+       01  WS-RELATORIO-CTRL.
+           05  WS-NUM-PAGINA           PIC 9(04) VALUE ZERO.
+           05  WS-LINHAS-PAGINA        PIC 9(04) VALUE ZERO.
+           05  WS-MAX-LINHAS-PAGINA    PIC 9(04) VALUE 50.
+           05  WS-TOTAL-CONTROLE       PIC S9(8)V99 VALUE ZERO.
+
+       01  WS-CABECALHO-1.
+           05  FILLER                  PIC X(26)
+                   VALUE "RELATORIO CALCULADORACOBOL".
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  WS-CAB1-DATA            PIC X(10).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE "PAGINA: ".
+           05  WS-CAB1-PAGINA          PIC ZZZ9.
+
+       01  WS-CABECALHO-2.
+           05  FILLER                  PIC X(14) VALUE "NUMERO1".
+           05  FILLER                  PIC X(14) VALUE "NUMERO2".
+           05  FILLER                  PIC X(04) VALUE "OP".
+           05  FILLER                  PIC X(14) VALUE "RESULTADO".
+
+       01  WS-DETALHE.
+           05  WS-DET-NUM1             PIC -(8)9.99.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-DET-NUM2             PIC -(8)9.99.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-DET-OPER             PIC X(01).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WS-DET-VALOR            PIC -(8)9.99.
+
+       01  WS-RODAPE.
+           05  FILLER                  PIC X(20)
+                   VALUE "TOTAL DE CONTROLE:  ".
+           05  WS-ROD-TOTAL            PIC -(8)9.99.
+
+       01  WS-CABECALHO-EXCECAO.
+           05  FILLER                  PIC X(24)
+                   VALUE "RELATORIO DE EXCECOES".
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  WS-CABEXC-DATA          PIC X(10).
+
+       01  WS-LINHA-EXCECAO.
+           05  WS-EXC-MOTIVO           PIC X(25).
+           05  FILLER                  PIC X(06) VALUE "NUM1=".
+           05  WS-EXC-NUM1             PIC -(8)9.99.
+           05  FILLER                  PIC X(07) VALUE " NUM2=".
+           05  WS-EXC-NUM2             PIC -(8)9.99.
+           05  FILLER                  PIC X(05) VALUE " OP=".
+           05  WS-EXC-OPER             PIC X(01).
+
+       01  WS-LINHA-TOTAL-ESPERADO.
+           05  FILLER                  PIC X(20)
+                   VALUE "TOTAL ESPERADO:     ".
+           05  WS-REC-ESPERADO         PIC -(8)9.99.
+
+       01  WS-LINHA-DIVERGENCIA.
+           05  FILLER                  PIC X(30)
+                   VALUE "*** DIVERGENCIA NO CONTROLE: ".
+           05  WS-REC-DIFERENCA        PIC -(8)9.99.
+
+       01  WS-LINHA-ESTOURO-CONTROLE   PIC X(44)
+               VALUE "*** ESTOURO NO TOTAL DE CONTROLE - INVALIDO".
 
 000400     PROCEDURE DIVISION.
           MAIN.
-              DISPLAY "Digite o numero 1: "
-              ACCEPT NUMERO1.
-              DISPLAY "Digite o numero 2:"
-              ACCEPT NUMERO2.
+              PERFORM ABRIR-ARQUIVOS
+              PERFORM PULA-TRANSACOES-PROCESSADAS
+              IF NOT FIM-DO-ARQUIVO
+                  PERFORM LER-TRANSACAO
+                  PERFORM PROCESSA-TRANSACOES UNTIL FIM-DO-ARQUIVO
+              END-IF
+              PERFORM FECHAR-ARQUIVOS
+              STOP RUN.
+
+           ABRIR-ARQUIVOS.
+               OPEN INPUT TRANS-FILE
+               IF WS-TRANS-STATUS NOT = "00"
+                   DISPLAY "ERRO FATAL: NAO FOI POSSIVEL ABRIR TRANSIN"
+                       " - FILE STATUS " WS-TRANS-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM LER-CHECKPOINT
+               IF WS-SEQ-CHECKPOINT > ZERO
+                   OPEN EXTEND RESULT-FILE
+                   OPEN EXTEND REJECT-FILE
+                   OPEN EXTEND PRINT-FILE
+                   OPEN EXTEND AUDIT-FILE
+                   OPEN EXTEND EXCEPTION-FILE
+                   OPEN EXTEND GL-FILE
+               ELSE
+                   OPEN OUTPUT RESULT-FILE
+                   OPEN OUTPUT REJECT-FILE
+                   OPEN OUTPUT PRINT-FILE
+                   OPEN OUTPUT AUDIT-FILE
+                   OPEN OUTPUT EXCEPTION-FILE
+                   OPEN OUTPUT GL-FILE
+               END-IF
+               IF WS-RESULT-STATUS NOT = "00" OR
+                  WS-REJECT-STATUS NOT = "00" OR
+                  WS-PRINT-STATUS NOT = "00" OR
+                  WS-AUDIT-STATUS NOT = "00" OR
+                  WS-EXCEPTION-STATUS NOT = "00" OR
+                  WS-GL-STATUS NOT = "00"
+                   DISPLAY "ERRO FATAL: NAO FOI POSSIVEL ABRIR UM DOS"
+                       " ARQUIVOS DE SAIDA"
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS NOT = "00"
+                   DISPLAY "ERRO FATAL: NAO FOI POSSIVEL ABRIR CHECKPT"
+                       " - FILE STATUS " WS-CHECKPOINT-STATUS
+                   STOP RUN
+               END-IF
+               ACCEPT WS-DATA-AAAAMMDD FROM DATE YYYYMMDD
+               STRING WS-DATA-DD "/" WS-DATA-MM "/" WS-DATA-AAAA
+                   DELIMITED BY SIZE INTO WS-DATA-FORMATADA
+               ACCEPT WS-HORA-SISTEMA FROM TIME
+               STRING WS-DATA-AAAAMMDD WS-HORA-HHMMSS
+                   DELIMITED BY SIZE INTO WS-AUDIT-TIMESTAMP
+               ACCEPT WS-OPERADOR-ID FROM ENVIRONMENT "USER"
+               IF WS-OPERADOR-ID = SPACES
+                   MOVE "BATCH" TO WS-OPERADOR-ID
+               END-IF
+               IF WS-SEQ-CHECKPOINT = ZERO
+                   PERFORM INICIA-PAGINA
+                   MOVE WS-DATA-FORMATADA TO WS-CABEXC-DATA
+                   MOVE WS-CABECALHO-EXCECAO TO EXCEPTION-RECORD
+                   WRITE EXCEPTION-RECORD
+               END-IF
+               PERFORM LER-PARAMETROS.
+
+           LER-PARAMETROS.
+               OPEN INPUT PARM-FILE
+               IF WS-PARM-STATUS = "00"
+                   READ PARM-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE PARM-VALOR-MAXIMO TO WS-VALOR-MAXIMO
+                           MOVE PARM-TOTAL-CONTROLE-ESPERADO
+                               TO WS-TOTAL-ESPERADO
+                           SET WS-PARM-CARREGADO TO TRUE
+                   END-READ
+                   CLOSE PARM-FILE
+               END-IF.
+
+           LER-CHECKPOINT.
+               MOVE ZERO TO WS-SEQ-CHECKPOINT
+               MOVE ZERO TO WS-TOTAL-CONTROLE
+               MOVE ZERO TO WS-NUM-PAGINA
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = "00"
+                   PERFORM UNTIL WS-CHECKPOINT-STATUS NOT = "00"
+                       READ CHECKPOINT-FILE
+                           AT END
+                               MOVE "10" TO WS-CHECKPOINT-STATUS
+                           NOT AT END
+                               IF CKPT-EM-ANDAMENTO
+                                   MOVE CKPT-ULTIMA-SEQ
+                                       TO WS-SEQ-CHECKPOINT
+                                   MOVE CKPT-TOTAL-CONTROLE
+                                       TO WS-TOTAL-CONTROLE
+                                   MOVE CKPT-NUM-PAGINA
+                                       TO WS-NUM-PAGINA
+                               ELSE
+                                   MOVE ZERO TO WS-SEQ-CHECKPOINT
+                                   MOVE ZERO TO WS-TOTAL-CONTROLE
+                                   MOVE ZERO TO WS-NUM-PAGINA
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           PULA-TRANSACOES-PROCESSADAS.
+               PERFORM UNTIL WS-SEQ-TRANSACAO >= WS-SEQ-CHECKPOINT
+                       OR FIM-DO-ARQUIVO
+                   READ TRANS-FILE
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           ADD 1 TO WS-SEQ-TRANSACAO
+                   END-READ
+                   IF WS-TRANS-STATUS NOT = "00" AND
+                      WS-TRANS-STATUS NOT = "10"
+                       DISPLAY "ERRO DE LEITURA EM TRANSIN - FILE"
+                           " STATUS " WS-TRANS-STATUS
+                       STOP RUN
+                   END-IF
+               END-PERFORM.
+
+           GRAVA-CHECKPOINT.
+               MOVE WS-SEQ-TRANSACAO TO CKPT-ULTIMA-SEQ
+               MOVE WS-TOTAL-CONTROLE TO CKPT-TOTAL-CONTROLE
+               MOVE WS-NUM-PAGINA TO CKPT-NUM-PAGINA
+               SET CKPT-EM-ANDAMENTO TO TRUE
+               WRITE CHECKPOINT-RECORD.
+
+           INICIA-PAGINA.
+               ADD 1 TO WS-NUM-PAGINA
+               PERFORM GRAVA-CABECALHO
+               MOVE ZERO TO WS-LINHAS-PAGINA.
+
+           GRAVA-CABECALHO.
+               MOVE WS-DATA-FORMATADA TO WS-CAB1-DATA
+               MOVE WS-NUM-PAGINA TO WS-CAB1-PAGINA
+               MOVE WS-CABECALHO-1 TO PRINT-RECORD
+               WRITE PRINT-RECORD
+               MOVE WS-CABECALHO-2 TO PRINT-RECORD
+               WRITE PRINT-RECORD.
+
+           LER-TRANSACAO.
+               READ TRANS-FILE
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       ADD 1 TO WS-SEQ-TRANSACAO
+                       MOVE TRANS-NUMERO1 TO NUMERO1
+                       MOVE TRANS-NUMERO2 TO NUMERO2
+                       MOVE TRANS-OPERACAO TO OPERACAO
+               END-READ
+               IF WS-TRANS-STATUS NOT = "00" AND
+                  WS-TRANS-STATUS NOT = "10"
+                   DISPLAY "ERRO DE LEITURA EM TRANSIN - FILE"
+                       " STATUS " WS-TRANS-STATUS
+                   STOP RUN
+               END-IF.
+
+           PROCESSA-TRANSACOES.
+               PERFORM VALIDA-TRANSACAO
+               IF TRANSACAO-VALIDA
+                   PERFORM CALCULA-OPERACAO
+                   IF ERRO-DE-CALCULO
+                       PERFORM GRAVA-EXCECAO
+                   ELSE
+                       PERFORM GRAVA-RESULTADO
+                   END-IF
+               ELSE
+                   PERFORM GRAVA-REJEICAO
+               END-IF
+               PERFORM GRAVA-CHECKPOINT
+               PERFORM LER-TRANSACAO.
+
+           VALIDA-TRANSACAO.
+               SET TRANSACAO-VALIDA TO TRUE
+               MOVE SPACES TO WS-MOTIVO-REJEICAO
+               EVALUATE TRUE
+                   WHEN NUMERO1 NOT NUMERIC
+                       SET TRANSACAO-INVALIDA TO TRUE
+                       MOVE "NUMERO1 NAO NUMERICO" TO WS-MOTIVO-REJEICAO
+                   WHEN NUMERO2 NOT NUMERIC
+                       SET TRANSACAO-INVALIDA TO TRUE
+                       MOVE "NUMERO2 NAO NUMERICO" TO WS-MOTIVO-REJEICAO
+                   WHEN OPERACAO <> "A" AND OPERACAO <> "S" AND
+                        OPERACAO <> "M" AND OPERACAO <> "D"
+                       SET TRANSACAO-INVALIDA TO TRUE
+                       MOVE "OPERACAO INVALIDA" TO WS-MOTIVO-REJEICAO
+               END-EVALUATE.
+
+           CALCULA-OPERACAO.
+               SET CALCULO-OK TO TRUE
+               MOVE SPACES TO WS-MOTIVO-EXCECAO
+               EVALUATE OPERACAO
+                   WHEN "A"
+                       COMPUTE RESULTADO ROUNDED = NUMERO1 + NUMERO2
+                           ON SIZE ERROR
+                               SET ERRO-DE-CALCULO TO TRUE
+                       END-COMPUTE
+                   WHEN "S"
+                       COMPUTE RESULTADO ROUNDED = NUMERO1 - NUMERO2
+                           ON SIZE ERROR
+                               SET ERRO-DE-CALCULO TO TRUE
+                       END-COMPUTE
+                   WHEN "M"
+                       COMPUTE RESULTADO ROUNDED = NUMERO1 * NUMERO2
+                           ON SIZE ERROR
+                               SET ERRO-DE-CALCULO TO TRUE
+                       END-COMPUTE
+                   WHEN "D"
+                       COMPUTE RESULTADO ROUNDED = NUMERO1 / NUMERO2
+                           ON SIZE ERROR
+                               SET ERRO-DE-CALCULO TO TRUE
+                       END-COMPUTE
+                   WHEN OTHER
+      *                Inalcancavel: VALIDA-TRANSACAO ja garante
+      *                OPERACAO em A/S/M/D antes desta paragrafa
+      *                ser executada. Mantido apenas como defesa.
+                       MOVE ZEROS TO RESULTADO
+               END-EVALUATE
+               IF ERRO-DE-CALCULO
+                   MOVE "ESTOURO DE CAPACIDADE" TO WS-MOTIVO-EXCECAO
+               ELSE
+                   IF WS-PARM-CARREGADO AND WS-VALOR-MAXIMO > ZERO
+                       MOVE FUNCTION ABS(RESULTADO) TO WS-VALOR-ABSOLUTO
+                       IF WS-VALOR-ABSOLUTO > WS-VALOR-MAXIMO
+                           SET ERRO-DE-CALCULO TO TRUE
+                           MOVE "LIMITE MAXIMO EXCEDIDO" TO
+                               WS-MOTIVO-EXCECAO
+                       END-IF
+                   END-IF
+               END-IF.
+
+           GRAVA-RESULTADO.
+               MOVE NUMERO1 TO RESULT-NUMERO1
+               MOVE NUMERO2 TO RESULT-NUMERO2
+               MOVE OPERACAO TO RESULT-OPERACAO
+               MOVE RESULTADO TO RESULT-VALOR
+               WRITE RESULT-RECORD
+               PERFORM GRAVA-LINHA-RELATORIO
+               PERFORM GRAVA-AUDITORIA
+               PERFORM GRAVA-INTERFACE-GL.
+
+           GRAVA-INTERFACE-GL.
+               EVALUATE OPERACAO
+                   WHEN "A"
+                       MOVE "CTA-SOMA  " TO WS-CONTA-GL
+                   WHEN "S"
+                       MOVE "CTA-SUBTR " TO WS-CONTA-GL
+                   WHEN "M"
+                       MOVE "CTA-MULT  " TO WS-CONTA-GL
+                   WHEN "D"
+                       MOVE "CTA-DIV   " TO WS-CONTA-GL
+               END-EVALUATE
+               MOVE WS-CONTA-GL TO GL-CONTA-REFERENCIA
+               MOVE RESULTADO TO GL-VALOR
+               MOVE WS-DATA-AAAAMMDD TO GL-DATA-EXECUCAO
+               WRITE GL-INTERFACE-RECORD.
+
+           GRAVA-AUDITORIA.
+               MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP
+               MOVE WS-OPERADOR-ID TO AUDIT-OPERADOR
+               MOVE NUMERO1 TO AUDIT-NUMERO1
+               MOVE NUMERO2 TO AUDIT-NUMERO2
+               MOVE OPERACAO TO AUDIT-OPERACAO
+               MOVE RESULTADO TO AUDIT-VALOR
+               WRITE AUDIT-RECORD.
+
+           GRAVA-LINHA-RELATORIO.
+               IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+                   PERFORM INICIA-PAGINA
+               END-IF
+               MOVE NUMERO1 TO WS-DET-NUM1
+               MOVE NUMERO2 TO WS-DET-NUM2
+               MOVE OPERACAO TO WS-DET-OPER
+               MOVE RESULTADO TO WS-DET-VALOR
+               MOVE WS-DETALHE TO PRINT-RECORD
+               WRITE PRINT-RECORD
+               ADD 1 TO WS-LINHAS-PAGINA
+               ADD RESULTADO TO WS-TOTAL-CONTROLE
+                   ON SIZE ERROR
+                       SET ESTOURO-TOTAL-CONTROLE TO TRUE
+               END-ADD.
+
+           GRAVA-EXCECAO.
+               MOVE WS-MOTIVO-EXCECAO TO WS-EXC-MOTIVO
+               MOVE NUMERO1 TO WS-EXC-NUM1
+               MOVE NUMERO2 TO WS-EXC-NUM2
+               MOVE OPERACAO TO WS-EXC-OPER
+               MOVE WS-LINHA-EXCECAO TO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD.
+
+           GRAVA-REJEICAO.
+               MOVE NUMERO1 TO REJECT-NUMERO1
+               MOVE NUMERO2 TO REJECT-NUMERO2
+               MOVE OPERACAO TO REJECT-OPERACAO
+               MOVE WS-MOTIVO-REJEICAO TO REJECT-MOTIVO
+               WRITE REJECT-RECORD.
+
+           GRAVA-RODAPE.
+               MOVE WS-TOTAL-CONTROLE TO WS-ROD-TOTAL
+               MOVE WS-RODAPE TO PRINT-RECORD
+               WRITE PRINT-RECORD.
+
+           GRAVA-AVISO-ESTOURO-CONTROLE.
+               MOVE WS-LINHA-ESTOURO-CONTROLE TO PRINT-RECORD
+               WRITE PRINT-RECORD.
+
+           RECONCILIA-TOTAIS.
+               IF WS-PARM-CARREGADO
+                   COMPUTE WS-DIFERENCA-CONTROLE =
+                       WS-TOTAL-CONTROLE - WS-TOTAL-ESPERADO
+                       ON SIZE ERROR
+                           SET ESTOURO-TOTAL-CONTROLE TO TRUE
+                   END-COMPUTE
+                   MOVE WS-TOTAL-ESPERADO TO WS-REC-ESPERADO
+                   MOVE WS-LINHA-TOTAL-ESPERADO TO PRINT-RECORD
+                   WRITE PRINT-RECORD
+                   IF WS-DIFERENCA-CONTROLE NOT = ZERO
+                       SET HA-DISCREPANCIA TO TRUE
+                       MOVE WS-DIFERENCA-CONTROLE TO WS-REC-DIFERENCA
+                       MOVE WS-LINHA-DIVERGENCIA TO PRINT-RECORD
+                       WRITE PRINT-RECORD
+                   END-IF
+               END-IF.
 
-              COMPUTE
+           FECHAR-ARQUIVOS.
+               PERFORM GRAVA-RODAPE
+               PERFORM RECONCILIA-TOTAIS
+               IF ESTOURO-TOTAL-CONTROLE
+                   PERFORM GRAVA-AVISO-ESTOURO-CONTROLE
+               END-IF
+               MOVE WS-SEQ-TRANSACAO TO CKPT-ULTIMA-SEQ
+               MOVE WS-TOTAL-CONTROLE TO CKPT-TOTAL-CONTROLE
+               MOVE WS-NUM-PAGINA TO CKPT-NUM-PAGINA
+               SET CKPT-CONCLUIDO TO TRUE
+               WRITE CHECKPOINT-RECORD
+               CLOSE TRANS-FILE
+               CLOSE RESULT-FILE
+               CLOSE REJECT-FILE
+               CLOSE PRINT-FILE
+               CLOSE AUDIT-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE CHECKPOINT-FILE
+               CLOSE GL-FILE.
